@@ -0,0 +1,57 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. quicksortfunc IS RECURSIVE.
+AUTHOR.     Sean Poston.
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+       01 LeftSortVars.
+           02 LEFT-I           PIC 9(2) VALUE ZERO.
+           02 LEFT-USERINPUT   PIC 9(2) VALUE ZERO.
+           02 LEFT-FIRST1      PIC 9(2) VALUE ZERO.
+           02 LEFT-LAST1       PIC 9(2) VALUE ZERO.
+           02 LEFT-DESCFLAG    PIC X(1) VALUE SPACE.
+       01 RightSortVars.
+           02 RIGHT-I          PIC 9(2) VALUE ZERO.
+           02 RIGHT-USERINPUT  PIC 9(2) VALUE ZERO.
+           02 RIGHT-FIRST1     PIC 9(2) VALUE ZERO.
+           02 RIGHT-LAST1      PIC 9(2) VALUE ZERO.
+           02 RIGHT-DESCFLAG   PIC X(1) VALUE SPACE.
+
+LINKAGE SECTION.
+       01 LIST.
+           02 ARRAYINDEX PIC 9(3) OCCURS 50 TIMES.
+       01 SORTVARS.
+           02 I            PIC 9(2).
+           02 USERINPUT    PIC 9(2).
+           02 FIRST1       PIC 9(2).
+           02 LAST1        PIC 9(2).
+           02 DESCFLAG     PIC X(1).
+       01 PARTITIONVARS.
+           02 PIVOT        PIC 9(2).
+           02 LOW1         PIC 9(2).
+           02 HIGH1        PIC 9(2).
+       01 SWAPVARS.
+           02 TEMP         PIC 9(2).
+           02 INDEXA       PIC 9(2).
+           02 INDEXB       PIC 9(2).
+       01 RETURNVARS.
+           02 PIVOTINDEX    PIC 9(2).
+           02 COMPARECOUNT  PIC 9(4).
+           02 SWAPCOUNT     PIC 9(4).
+
+PROCEDURE DIVISION USING LIST, SORTVARS, PARTITIONVARS, SWAPVARS, RETURNVARS.
+       IF FIRST1 < LAST1
+           CALL 'partition' USING LIST, SORTVARS, PARTITIONVARS, SWAPVARS, RETURNVARS
+
+           MOVE FIRST1 TO LEFT-FIRST1
+           COMPUTE LEFT-LAST1 = PIVOTINDEX - 1
+           MOVE DESCFLAG TO LEFT-DESCFLAG
+           CALL 'quicksortfunc' USING LIST, LeftSortVars, PARTITIONVARS, SWAPVARS, RETURNVARS
+
+           COMPUTE RIGHT-FIRST1 = PIVOTINDEX + 1
+           MOVE LAST1 TO RIGHT-LAST1
+           MOVE DESCFLAG TO RIGHT-DESCFLAG
+           CALL 'quicksortfunc' USING LIST, RightSortVars, PARTITIONVARS, SWAPVARS, RETURNVARS
+       END-IF.
+
+EXIT PROGRAM.
