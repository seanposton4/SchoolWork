@@ -4,15 +4,27 @@ IDENTIFICATION DIVISION.
        AUTHOR.         Sean Poston.
        DATE-WRITTEN.   September 27nd 2020.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT NUMBER-IN-FILE ASSIGN TO DYNAMIC INPUTFILEPATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT NUMBER-OUT-FILE ASSIGN TO DYNAMIC OUTPUTFILEPATH
+           ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+FILE SECTION.
+FD  NUMBER-IN-FILE.
+       01 NUMBERINREC  PIC 9(3).
+FD  NUMBER-OUT-FILE.
+       01 NUMBEROUTREC PIC 9(3).
 WORKING-STORAGE SECTION.
        01 LIST.
-           02 ARRAYINDEX PIC 9(3) OCCURS 10 TIMES.
+           02 ARRAYINDEX PIC 9(3) OCCURS 50 TIMES VALUE ZERO.
        01 SORTVARS.
            02 I            PIC 9(2).
            02 USERINPUT    PIC 9(2).
            02 FIRST1       PIC 9(2) VALUE 1.
-           02 LAST1        PIC 9(2) VALUE 10. 
+           02 LAST1        PIC 9(2) VALUE 10.
+           02 DESCFLAG     PIC X(1) VALUE SPACE.
        01 PARTITIONVARS.
            02 PIVOT        PIC 9(2).
            02 LOW1         PIC 9(2).
@@ -22,17 +34,40 @@ WORKING-STORAGE SECTION.
            02 INDEXA       PIC 9(2).
            02 INDEXB       PIC 9(2).
        01 RETURNVARS.
-           02 PIVOTINDEX   PIC 9(2).
-       
+           02 PIVOTINDEX    PIC 9(2).
+           02 COMPARECOUNT  PIC 9(4) VALUE ZERO.
+           02 SWAPCOUNT     PIC 9(4) VALUE ZERO.
+       01 FILEMODE         PIC X(1).
+       01 ORDERMODE        PIC X(1).
+       01 INPUTFILEPATH    PIC X(100).
+       01 OUTPUTFILEPATH   PIC X(100).
+       01 FILEEOF          PIC X(1) VALUE 'N'.
+       01 ArrayCount       PIC 9(2) VALUE 10.
+
 
 PROCEDURE DIVISION.
        DISPLAY "HEY"
-      *> PROMPT USER TO ENTER 10 VALUES 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-           DISPLAY "ENTER NUM " I ": " WITH NO ADVANCING
-           ACCEPT ARRAYINDEX(I)
-       END-PERFORM.
-       
+       DISPLAY "Enter D to sort descending, or press Enter to sort ascending." WITH NO ADVANCING
+       ACCEPT ORDERMODE.
+       IF ORDERMODE = 'D' OR ORDERMODE = 'd'
+           MOVE 'D' TO DESCFLAG
+       ELSE
+           MOVE SPACE TO DESCFLAG
+       END-IF.
+
+       DISPLAY "Enter F to read the array from a file, or press Enter to type it in." WITH NO ADVANCING
+       ACCEPT FILEMODE.
+       IF FILEMODE = 'F' OR FILEMODE = 'f'
+           PERFORM readNumbersFromFile
+       ELSE
+      *> PROMPT USER TO ENTER 10 VALUES
+           MOVE 10 TO ArrayCount
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               DISPLAY "ENTER NUM " I ": " WITH NO ADVANCING
+               ACCEPT ARRAYINDEX(I)
+           END-PERFORM
+       END-IF.
+
       *> PRINT ENTERED VALUES
        DISPLAY " ".
        DISPLAY "Presorted Array:".
@@ -46,14 +81,49 @@ PROCEDURE DIVISION.
        DISPLAY "Sorted Array:".
        PERFORM printArray2.
 
+       DISPLAY " ".
+       DISPLAY "Comparisons made: " COMPARECOUNT.
+       DISPLAY "Swaps made:       " SWAPCOUNT.
+
+       IF FILEMODE = 'F' OR FILEMODE = 'f'
+           PERFORM writeNumbersToFile
+       END-IF.
+
+       STOP RUN.
+
 printArray.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ArrayCount
            DISPLAY ARRAYINDEX(I)
        END-PERFORM.
 
 printArray2.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ArrayCount
            DISPLAY ARRAYINDEX(I)
        END-PERFORM.
+
+readNumbersFromFile.
+       DISPLAY "Please enter the name of the input file." WITH NO ADVANCING
+       ACCEPT INPUTFILEPATH.
+       MOVE 'N' TO FILEEOF
+       MOVE 0 TO ArrayCount
+       OPEN INPUT NUMBER-IN-FILE
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50 OR FILEEOF = 'Y'
+           READ NUMBER-IN-FILE INTO ARRAYINDEX(I)
+               AT END MOVE 'Y' TO FILEEOF
+               NOT AT END COMPUTE ArrayCount = ArrayCount + 1
+           END-READ
+       END-PERFORM
+       CLOSE NUMBER-IN-FILE
+       MOVE ArrayCount TO LAST1.
+
+writeNumbersToFile.
+       DISPLAY "Please enter the name of the output file." WITH NO ADVANCING
+       ACCEPT OUTPUTFILEPATH.
+       OPEN OUTPUT NUMBER-OUT-FILE
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ArrayCount
+           MOVE ARRAYINDEX(I) TO NUMBEROUTREC
+           WRITE NUMBEROUTREC
+       END-PERFORM
+       CLOSE NUMBER-OUT-FILE.
       *>END OF PROGRAM
 STOP RUN.
