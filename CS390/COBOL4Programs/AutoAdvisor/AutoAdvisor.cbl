@@ -9,7 +9,19 @@ INPUT-OUTPUT SECTION.
 	FILE-CONTROL.
 		SELECT IN-FILE ASSIGN TO Path
 			ORGANIZATION IS LINE SEQUENTIAL.
-			
+		SELECT DEGREE-REQ-FILE ASSIGN TO DegreeReqPath
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT ADVISING-RPT-FILE ASSIGN TO AdvisingRptPath
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT EXCEPTIONS-FILE ASSIGN TO ExceptionsPath
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT ROSTER-FILE ASSIGN TO RosterPath
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT CHECKPOINT-FILE ASSIGN TO CheckpointPath
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT CSV-EXPORT-FILE ASSIGN TO CsvExportPath
+			ORGANIZATION IS LINE SEQUENTIAL.
+
 
 DATA DIVISION.
 
@@ -18,6 +30,24 @@ FILE SECTION.
 FD IN-FILE.
 	01 Fsdata PIC X(100).
 
+FD DEGREE-REQ-FILE.
+	01 DegreeReqRec PIC X(100).
+
+FD ADVISING-RPT-FILE.
+	01 RptRec PIC X(100).
+
+FD EXCEPTIONS-FILE.
+	01 ExceptionRec PIC X(100).
+
+FD ROSTER-FILE.
+	01 RosterRec PIC X(100).
+
+FD CHECKPOINT-FILE.
+	01 CheckpointRec PIC X(10).
+
+FD CSV-EXPORT-FILE.
+	01 CsvRec PIC X(300).
+
 
 WORKING-STORAGE SECTION.
 01 Fsdata             PIC X(100).
@@ -30,28 +60,240 @@ WORKING-STORAGE SECTION.
 01 Course             PIC X(30).
 01 Hour               PIC 9 VALUE ZEROS.
 01 Prereqs            PIC X(30) OCCURS 7 TIMES.
+01 PrereqPart         PIC X(15) OCCURS 3 TIMES.
+01 GroupIdx           PIC 9.
+01 PartIdx            PIC 9.
+01 SlotText           PIC X(30).
+01 CoreqFlag          PIC X(1).
+01 GroupSatisfied     PIC X(1).
+01 PartFound          PIC X(1).
 01 Grade              PIC X(1).
 01 Rough              PIC X(100). 
-01 Counter            PIC 99 VALUE 1.		
-01 TCourse            PIC X(30) OCCURS 37 TIMES.
+01 Counter            PIC 999 VALUE 1.
+01 TCourseGroup.
+   02 TCourse         PIC X(30) OCCURS 250 TIMES.
+01 TTerm              PIC X(20) OCCURS 250 TIMES VALUE SPACES.
 01 FormatGPA          PIC 9V99.
+01 FormatGPAEdit      PIC 9.99.
+01 TermGPAEdit        PIC 9.99.
+01 CreditDiscEdit     PIC -(4)9.
+01 RemainingCreditsEdit PIC -(4)9.
 01 While              PIC 9 VALUE 0.
 01 While2             PIC 9 VALUE 1.
 01 Preset             PIC X(20) Value "NULL".
 01 Bool               PIC A(1) VALUE 'f'. 
 01 Met                PIC A(1) VALUE 'T'. 
 01 NCourse            PIC X(30) OCCURS 36 TIMES.
-01 CanCount           PIC 99 VALUE 1.
-01 CanTake            PIC X(30) OCCURS 36 TIMES.
+01 CanCount           PIC 999 VALUE 1.
+01 CanTakeGroup.
+   02 CanTake         PIC X(30) OCCURS 250 TIMES.
 01 WSEOF              PIC A(1).
+01 Term                PIC X(20).
+01 TERM-TABLE.
+   02 TERM-ENTRY OCCURS 20 TIMES.
+      03 TERM-NAME    PIC X(20) VALUE SPACES.
+      03 TERM-PTS     PIC 9(5)V99 VALUE ZERO.
+      03 TERM-HRS     PIC 9(3) VALUE ZERO.
+01 TermCount           PIC 99 VALUE ZERO.
+01 TermIdx             PIC 99.
+01 TermFound           PIC X(1).
+01 TermGPA             PIC 9(3)V99.
+01 GradePoints         PIC 9(3)V9 VALUE ZERO.
+01 DegreeReqPath       PIC X(30).
+01 MajorCode           PIC X(10).
+01 DegreeTotalCredits  PIC 9(3) VALUE ZERO.
+01 RequiredCourse      PIC X(30) OCCURS 100 TIMES VALUE SPACES.
+01 ReqCount            PIC 999 VALUE 1.
+01 DegReqEOF           PIC X(1).
+01 StillRequired       PIC X(30) OCCURS 100 TIMES VALUE SPACES.
+01 StillReqCount       PIC 999 VALUE 1.
+01 RemainingCredits    PIC S9(4) VALUE ZERO.
+01 ReqMatched          PIC X(1).
+01 ReqIdx              PIC 999.
+01 TCourseIdx          PIC 999.
+01 MaxCourses          PIC 999 VALUE 250.
+01 TGrade              PIC X(1) OCCURS 250 TIMES VALUE SPACES.
+01 TPoints             PIC 9(3)V9 OCCURS 250 TIMES VALUE ZERO.
+01 TFoundIdx           PIC 999 VALUE ZERO.
+01 RankGrade           PIC X(1).
+01 RankResult          PIC 9 VALUE ZERO.
+01 GradeRankVal        PIC 9 VALUE ZERO.
+01 OldRankVal          PIC 9 VALUE ZERO.
+01 AdvisingRptPath     PIC X(30).
+01 RptLine             PIC X(100).
+01 ExceptionsPath      PIC X(30).
+01 ExceptionLine       PIC X(100).
+01 HourRaw             PIC X(1).
+01 ValidRec            PIC X(1).
+01 RecordCount         PIC 9(5) VALUE ZERO.
+01 ValidRecordCount    PIC 9(5) VALUE ZERO.
+01 ExceptionCount      PIC 9(5) VALUE ZERO.
+01 BatchMode           PIC X(1).
+01 RosterPath          PIC X(30).
+01 RosterEOF           PIC X(1).
+01 StudentId           PIC X(10).
+01 BatchStudentCount   PIC 9(5) VALUE ZERO.
+01 BatchGPASum         PIC 9(7)V99 VALUE ZERO.
+01 BatchAvgGPA         PIC 9(3)V99 VALUE ZERO.
+01 CheckpointPath      PIC X(30).
+01 RestartMode         PIC X(1).
+01 LastCheckpointId    PIC X(10) VALUE SPACES.
+01 CheckpointEOF       PIC X(1).
+01 SkipMode            PIC X(1).
+01 CsvExportPath       PIC X(30).
+01 CsvLine             PIC X(300) VALUE SPACES.
+01 CsvCanList          PIC X(200) VALUE SPACES.
+01 TrailerTag          PIC X(10).
+01 ExpectedCreditT     PIC 9(3) VALUE ZERO.
+01 HasTrailer          PIC X(1) VALUE 'N'.
+01 CreditDiscrepancy   PIC S9(4) VALUE ZERO.
+01 CanTakeCount        PIC 999 VALUE ZERO.
+01 SortLow             PIC 999 VALUE 1.
+01 SortHigh            PIC 999.
+01 CsvIdx              PIC 999.
+01 OldTermIdx          PIC 99 VALUE ZERO.
+01 MatchTermIdx        PIC 99 VALUE ZERO.
 
 
 	
 PROCEDURE DIVISION.
-DISPLAY "Please enter the name of the file."
-ACCEPT Path
+DISPLAY "Enter R to run a roster of students in batch, or press Enter for a single student."
+ACCEPT BatchMode
+
+IF BatchMode = 'R' OR BatchMode = 'r'
+	PERFORM RunBatch
+ELSE
+	DISPLAY "Please enter the student id for this record."
+	ACCEPT StudentId
+
+	DISPLAY "Please enter the name of the file."
+	ACCEPT Path
+
+	DISPLAY "Please enter the name of the degree requirements file."
+	ACCEPT DegreeReqPath
+
+	DISPLAY "Please enter the name of the advising report file to create."
+	ACCEPT AdvisingRptPath
+
+	DISPLAY "Please enter the name of the exceptions report file to create."
+	ACCEPT ExceptionsPath
+
+	DISPLAY "Please enter the name of the CSV export file to create."
+	ACCEPT CsvExportPath
+
+	PERFORM ResetStudentState
+	OPEN OUTPUT CSV-EXPORT-FILE
+	PERFORM ProcessStudent
+	PERFORM WriteCsvRow
+	CLOSE CSV-EXPORT-FILE
+END-IF.
+
+STOP RUN.
+
+RunBatch.
+	DISPLAY "Please enter the name of the roster file (StudentId|TranscriptPath|DegreeReqPath per line)."
+	ACCEPT RosterPath
+	DISPLAY "Please enter the name of the checkpoint file to track batch progress."
+	ACCEPT CheckpointPath
+	DISPLAY "Restart from the last checkpoint in that file? (Y/N)"
+	ACCEPT RestartMode
+	DISPLAY "Please enter the name of the CSV export file for the registrar."
+	ACCEPT CsvExportPath
+
+	MOVE SPACES TO LastCheckpointId
+	MOVE 'N' TO SkipMode
+	IF RestartMode = 'Y' OR RestartMode = 'y'
+		PERFORM ReadLastCheckpoint
+		IF LastCheckpointId NOT = SPACES
+			MOVE 'Y' TO SkipMode
+			DISPLAY "Resuming after student: " LastCheckpointId
+		END-IF
+	END-IF
 
-PERFORM UNTIL Counter = 37
+	IF SkipMode = 'Y'
+		OPEN EXTEND CHECKPOINT-FILE
+		OPEN EXTEND CSV-EXPORT-FILE
+	ELSE
+		OPEN OUTPUT CHECKPOINT-FILE
+		OPEN OUTPUT CSV-EXPORT-FILE
+	END-IF
+
+	OPEN INPUT ROSTER-FILE
+	PERFORM UNTIL RosterEOF = 'Y'
+		READ ROSTER-FILE INTO RosterRec
+			AT END MOVE 'Y' TO RosterEOF
+		END-READ
+		IF RosterEOF NOT = 'Y'
+			UNSTRING RosterRec DELIMITED BY '|'
+				INTO StudentId, Path, DegreeReqPath
+			IF SkipMode = 'Y'
+				IF StudentId = LastCheckpointId
+					MOVE 'N' TO SkipMode
+				END-IF
+			ELSE
+				STRING FUNCTION TRIM(Path) DELIMITED BY SIZE ".rpt" DELIMITED BY SIZE
+					INTO AdvisingRptPath
+				STRING FUNCTION TRIM(Path) DELIMITED BY SIZE ".exc" DELIMITED BY SIZE
+					INTO ExceptionsPath
+				PERFORM ResetStudentState
+				PERFORM ProcessStudent
+				PERFORM WriteCsvRow
+				COMPUTE BatchStudentCount = BatchStudentCount + 1
+				COMPUTE BatchGPASum = BatchGPASum + FormatGPA
+				WRITE CheckpointRec FROM StudentId
+				DISPLAY "Checkpoint - last completed student: " StudentId
+			END-IF
+		END-IF
+	END-PERFORM
+	IF SkipMode = 'Y'
+		DISPLAY "WARNING: checkpoint student " LastCheckpointId
+			" was never matched in this roster; no students were processed."
+	END-IF
+	CLOSE ROSTER-FILE
+	CLOSE CHECKPOINT-FILE
+	CLOSE CSV-EXPORT-FILE
+	DISPLAY " "
+	DISPLAY "Advisor batch summary"
+	DISPLAY "Students processed: " BatchStudentCount
+	IF BatchStudentCount > 0
+		COMPUTE BatchAvgGPA = BatchGPASum / BatchStudentCount
+		DISPLAY "Average GPA:         " BatchAvgGPA
+	END-IF.
+
+ReadLastCheckpoint.
+	MOVE 'N' TO CheckpointEOF
+	OPEN INPUT CHECKPOINT-FILE
+	PERFORM UNTIL CheckpointEOF = 'Y'
+		READ CHECKPOINT-FILE INTO CheckpointRec
+			AT END MOVE 'Y' TO CheckpointEOF
+		END-READ
+		IF CheckpointEOF NOT = 'Y'
+			MOVE CheckpointRec TO LastCheckpointId
+		END-IF
+	END-PERFORM
+	CLOSE CHECKPOINT-FILE.
+
+ProcessStudent.
+	OPEN INPUT DEGREE-REQ-FILE
+	READ DEGREE-REQ-FILE INTO DegreeReqRec
+		AT END MOVE 'Y' TO DegReqEOF
+	END-READ
+	UNSTRING DegreeReqRec DELIMITED BY '|'
+		INTO MajorCode, DegreeTotalCredits
+	PERFORM UNTIL DegReqEOF = 'Y'
+		READ DEGREE-REQ-FILE INTO DegreeReqRec
+			AT END MOVE 'Y' TO DegReqEOF
+		END-READ
+		IF DegReqEOF NOT = 'Y'
+			IF ReqCount <= 100
+				MOVE DegreeReqRec(1:30) TO RequiredCourse(ReqCount)
+				COMPUTE ReqCount = ReqCount + 1
+			END-IF
+		END-IF
+	END-PERFORM
+CLOSE DEGREE-REQ-FILE.
+
+PERFORM UNTIL Counter > MaxCourses
 	MOVE Preset TO TCourse(Counter)
 	MOVE Preset TO CanTake(Counter)
 	COMPUTE Counter = Counter + 1
@@ -60,123 +302,458 @@ COMPUTE Counter = 1.
 
 
 OPEN INPUT IN-FILE.
+OPEN OUTPUT ADVISING-RPT-FILE.
+OPEN OUTPUT EXCEPTIONS-FILE.
 		PERFORM UNTIL WSEOF = 'Y'
 		
 			READ IN-FILE into WSdata
 			AT END MOVE 'Y' TO WSEOF
 		    END-READ
-			
+
+			IF WSEOF NOT = 'Y'
+			IF WSdata(1:7) = "TRAILER"
+				UNSTRING WSdata DELIMITED BY '|'
+					INTO TrailerTag, ExpectedCreditT
+				MOVE 'Y' TO HasTrailer
+			ELSE
+			COMPUTE RecordCount = RecordCount + 1
+
 			UNSTRING WSdata DELIMITED BY '|'
-			INTO Course, Hour, Rough, Grade
+			INTO Course, HourRaw, Rough, Grade, Term
 
 			MOVE "empt" to Prereqs(1)
 
 			UNSTRING Rough DELIMITED BY ',' OR SPACE
 			INTO Prereqs(1), Prereqs(2), Prereqs(3), Prereqs(4), Prereqs(5), Prereqs(6), Prereqs(7)
-			
-			
+
+			MOVE 'Y' TO ValidRec
+			IF Course = SPACES
+				MOVE 'N' TO ValidRec
+			END-IF
+			IF HourRaw NOT NUMERIC
+				MOVE 'N' TO ValidRec
+			END-IF
+			IF Grade NOT = 'A' AND Grade NOT = 'B' AND Grade NOT = 'C'
+				AND Grade NOT = 'D' AND Grade NOT = 'F' AND Grade NOT = 'W'
+				AND Grade NOT = 'I' AND Grade NOT = SPACE
+				MOVE 'N' TO ValidRec
+			END-IF
+
+			IF ValidRec = 'N'
+				COMPUTE ExceptionCount = ExceptionCount + 1
+				STRING "Rejected record: " DELIMITED BY SIZE
+					WSdata DELIMITED BY SIZE
+					INTO ExceptionLine
+				MOVE ExceptionLine TO ExceptionRec
+				WRITE ExceptionRec
+				MOVE SPACES TO ExceptionLine
+			ELSE
+			MOVE HourRaw TO Hour
+			COMPUTE ValidRecordCount = ValidRecordCount + 1
 			IF Grade = 'A' THEN 
-				COMPUTE GPA = GPA + 4.0 * Hour
-				COMPUTE classT = classT + 1
-				COMPUTE CreditT = CreditT + Hour
-				UNSTRING Course
-				INTO TCourse(Counter)
-				COMPUTE Counter = Counter + 1
+				COMPUTE GradePoints = 4.0 * Hour
+				PERFORM ApplyGrade
 				
 			ELSE IF Grade = 'B' THEN 
-				COMPUTE GPA = GPA + 3.0 * Hour
-				COMPUTE classT = classT + 1
-				COMPUTE CreditT = CreditT + Hour
-				UNSTRING Course
-				INTO TCourse(Counter)
-				COMPUTE Counter = Counter + 1
+				COMPUTE GradePoints = 3.0 * Hour
+				PERFORM ApplyGrade
 				
 				
 			ELSE IF Grade = 'C' THEN
-				COMPUTE GPA = GPA + 2.0 * Hour
-				COMPUTE classT = classT + 1
-				COMPUTE CreditT = CreditT + Hour
-				UNSTRING Course
-				INTO TCourse(Counter)
-				COMPUTE Counter = Counter + 1
+				COMPUTE GradePoints = 2.0 * Hour
+				PERFORM ApplyGrade
 				
 			ELSE IF Grade = 'D' THEN
-				COMPUTE GPA = GPA + 1.0 * Hour
-				COMPUTE classT = classT + 1
-				COMPUTE CreditT = CreditT + Hour
-				UNSTRING Course
-				INTO TCourse(Counter)
-				COMPUTE Counter = Counter + 1
+				COMPUTE GradePoints = 1.0 * Hour
+				PERFORM ApplyGrade
 				
 			ELSE IF Grade = 'F' THEN
 				COMPUTE classT = classT + 1
 				
+			ELSE IF Grade = 'W' THEN
+				PERFORM RecordCourse
+
+			ELSE IF Grade = 'I' THEN
+				PERFORM RecordCourse
+
 			ELSE
 				COMPUTE CreditR = CreditR + Hour
-				PERFORM UNTIL While2 = 8
-
-						IF Prereqs(1) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-						
-						IF Prereqs(2) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-						
-						IF Prereqs(3) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-						
-						IF Prereqs(4) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-						
-						IF Prereqs(5) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-
-						IF Prereqs(6) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-						
-						IF Prereqs(7) = TCourse(While2)
-						MOVE 't' TO Bool
-						END-IF
-						
-						COMPUTE While2 = While2 + 1
-	
+				PERFORM EvaluatePrereqs
+				MOVE 'N' TO ReqMatched
+				PERFORM VARYING ReqIdx FROM 1 BY 1 UNTIL ReqIdx > 100
+					IF RequiredCourse(ReqIdx) = Course
+						MOVE 'Y' TO ReqMatched
+					END-IF
 				END-PERFORM
-				COMPUTE While2 = 0
-				IF Bool = 't' OR Prereqs(1) = "empt"
+				IF Bool = 't' AND ReqMatched = 'Y' AND CanCount <= MaxCourses
 					MOVE Course TO CanTake(CanCount)
 					COMPUTE CanCount = CanCount + 1
 					MOVE 'f' to Bool
 				END-IF
-				
+
+			END-IF
 			END-IF
+			END-IF
+			END-IF
+
+
+
 
-			
-			
-			
 		END-PERFORM
 
+COMPUTE CanTakeCount = CanCount - 1.
+
 CLOSE IN-FILE.
+CLOSE EXCEPTIONS-FILE.
+
+PERFORM VARYING ReqIdx FROM 1 BY 1 UNTIL ReqIdx > 100
+	IF RequiredCourse(ReqIdx) NOT = SPACES
+		MOVE 'N' TO ReqMatched
+		PERFORM VARYING TCourseIdx FROM 1 BY 1 UNTIL TCourseIdx > MaxCourses
+			IF TCourse(TCourseIdx) = RequiredCourse(ReqIdx)
+				MOVE 'Y' TO ReqMatched
+			END-IF
+		END-PERFORM
+		IF ReqMatched = 'N'
+			IF StillReqCount <= 100
+				MOVE RequiredCourse(ReqIdx) TO StillRequired(StillReqCount)
+				COMPUTE StillReqCount = StillReqCount + 1
+			END-IF
+		END-IF
+	END-IF
+END-PERFORM
+COMPUTE RemainingCredits = DegreeTotalCredits - CreditT.
 
 DISPLAY "File name:         " Path
-COMPUTE FormatGPA = GPA / CreditT
+DISPLAY "Records processed: " RecordCount
+DISPLAY "Records accepted:  " ValidRecordCount
+DISPLAY "Records rejected:  " ExceptionCount
+MOVE "Advising Memo for file: " TO RptLine
+STRING RptLine DELIMITED BY SIZE Path DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+STRING "Records processed: " DELIMITED BY SIZE RecordCount DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+STRING "Records accepted:  " DELIMITED BY SIZE ValidRecordCount DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+STRING "Records rejected:  " DELIMITED BY SIZE ExceptionCount DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+IF CreditT > 0
+	COMPUTE FormatGPA = GPA / CreditT
+ELSE
+	MOVE ZERO TO FormatGPA
+END-IF
 DISPLAY "GPA:               " FormatGPA
+MOVE FormatGPA TO FormatGPAEdit
+STRING "GPA:               " DELIMITED BY SIZE FormatGPAEdit DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
 DISPLAY "Hours Attempted:   " CreditT
+STRING "Hours Attempted:   " DELIMITED BY SIZE CreditT DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
 DISPLAY "Hours Completed:   " CreditT
+STRING "Hours Completed:   " DELIMITED BY SIZE CreditT DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
 DISPLAY "Credits Remaining: " CreditR
+STRING "Credits Remaining: " DELIMITED BY SIZE CreditR DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+IF HasTrailer = 'Y'
+	COMPUTE CreditDiscrepancy = ExpectedCreditT - CreditT
+	DISPLAY "Credit hours reconciliation: computed " CreditT
+		", expected " ExpectedCreditT ", discrepancy " CreditDiscrepancy
+	MOVE CreditDiscrepancy TO CreditDiscEdit
+	STRING "Credit hours reconciliation: computed " DELIMITED BY SIZE
+		CreditT DELIMITED BY SIZE
+		", expected " DELIMITED BY SIZE
+		ExpectedCreditT DELIMITED BY SIZE
+		", discrepancy " DELIMITED BY SIZE
+		FUNCTION TRIM(CreditDiscEdit) DELIMITED BY SIZE
+		INTO RptLine
+	PERFORM WriteRptLine
+END-IF
+DISPLAY" "
+MOVE SPACES TO RptLine
+PERFORM WriteRptLine
+DISPLAY"Per-term GPA breakdown"
+MOVE "Per-term GPA breakdown" TO RptLine
+PERFORM WriteRptLine
+PERFORM VARYING TermIdx FROM 1 BY 1 UNTIL TermIdx > TermCount
+	IF TERM-HRS(TermIdx) > 0
+		COMPUTE TermGPA = TERM-PTS(TermIdx) / TERM-HRS(TermIdx)
+		DISPLAY TERM-NAME(TermIdx) ": " TermGPA
+		MOVE TermGPA TO TermGPAEdit
+		STRING TERM-NAME(TermIdx) DELIMITED BY SIZE ": " DELIMITED BY SIZE TermGPAEdit DELIMITED BY SIZE INTO RptLine
+		PERFORM WriteRptLine
+	END-IF
+END-PERFORM
+DISPLAY" "
+MOVE SPACES TO RptLine
+PERFORM WriteRptLine
+DISPLAY "Major:             " MajorCode
+STRING "Major:             " DELIMITED BY SIZE MajorCode DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+DISPLAY "Remaining credits to graduation: " RemainingCredits
+MOVE RemainingCredits TO RemainingCreditsEdit
+STRING "Remaining credits to graduation: " DELIMITED BY SIZE FUNCTION TRIM(RemainingCreditsEdit) DELIMITED BY SIZE INTO RptLine
+PERFORM WriteRptLine
+DISPLAY "Still required for your degree:"
+MOVE "Still required for your degree:" TO RptLine
+PERFORM WriteRptLine
+PERFORM VARYING ReqIdx FROM 1 BY 1 UNTIL ReqIdx > 100 OR StillRequired(ReqIdx) = SPACES
+	DISPLAY StillRequired(ReqIdx)
+	MOVE StillRequired(ReqIdx) TO RptLine
+	PERFORM WriteRptLine
+END-PERFORM
 DISPLAY" "
+MOVE SPACES TO RptLine
+PERFORM WriteRptLine
+DISPLAY "Courses on record (alphabetical)"
+MOVE "Courses on record (alphabetical)" TO RptLine
+PERFORM WriteRptLine
+IF Counter > 2
+	COMPUTE SortHigh = Counter - 1
+	CALL 'coursesort' USING TCourseGroup, SortLow, SortHigh
+END-IF
+PERFORM VARYING TCourseIdx FROM 1 BY 1 UNTIL TCourseIdx >= Counter
+	DISPLAY TCourse(TCourseIdx)
+	MOVE TCourse(TCourseIdx) TO RptLine
+	PERFORM WriteRptLine
+END-PERFORM
+DISPLAY" "
+MOVE SPACES TO RptLine
+PERFORM WriteRptLine
 DISPLAY"Possible courses to take next"
-MOVE 0 TO CanCount
-PERFORM UNTIL CanTake(CanCount) = "NULL"
+MOVE "Possible courses to take next" TO RptLine
+PERFORM WriteRptLine
+IF CanTakeCount > 1
+	COMPUTE SortHigh = CanTakeCount
+	CALL 'coursesort' USING CanTakeGroup, SortLow, SortHigh
+END-IF
+MOVE 1 TO CanCount
+PERFORM UNTIL CanCount > MaxCourses OR CanTake(CanCount) = "NULL"
 		DISPLAY CanTake(CanCount)
+		MOVE CanTake(CanCount) TO RptLine
+		PERFORM WriteRptLine
 		COMPUTE CanCount = CanCount + 1
+	END-PERFORM.
+
+CLOSE ADVISING-RPT-FILE.
+
+WriteRptLine.
+	MOVE RptLine TO RptRec
+	WRITE RptRec
+	MOVE SPACES TO RptLine.
+
+WriteCsvRow.
+	MOVE SPACES TO CsvCanList
+	MOVE 1 TO CsvIdx
+	PERFORM UNTIL CsvIdx > MaxCourses OR CanTake(CsvIdx) = "NULL"
+		IF CsvIdx = 1
+			MOVE CanTake(CsvIdx) TO CsvCanList
+		ELSE
+			STRING FUNCTION TRIM(CsvCanList) DELIMITED BY SIZE
+				";" DELIMITED BY SIZE
+				FUNCTION TRIM(CanTake(CsvIdx)) DELIMITED BY SIZE
+				INTO CsvCanList
+		END-IF
+		COMPUTE CsvIdx = CsvIdx + 1
 	END-PERFORM
+	MOVE FormatGPA TO FormatGPAEdit
+	STRING FUNCTION TRIM(StudentId) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		FormatGPAEdit DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		CreditT DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		CreditR DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		FUNCTION TRIM(CsvCanList) DELIMITED BY SIZE
+		INTO CsvLine
+	MOVE CsvLine TO CsvRec
+	WRITE CsvRec
+	MOVE SPACES TO CsvLine.
 
+RecordCourse.
+	PERFORM FindCourse
+	IF TFoundIdx = 0
+		IF Counter <= MaxCourses
+			UNSTRING Course
+			INTO TCourse(Counter)
+			MOVE Term TO TTerm(Counter)
+			COMPUTE Counter = Counter + 1
+		END-IF
+	END-IF.
 
+FindCourse.
+	MOVE ZERO TO TFoundIdx
+	PERFORM VARYING TCourseIdx FROM 1 BY 1 UNTIL TCourseIdx >= Counter
+		IF TCourse(TCourseIdx) = Course
+			MOVE TCourseIdx TO TFoundIdx
+		END-IF
+	END-PERFORM.
 
-	
-STOP RUN.
+EvaluatePrereqs.
+	MOVE 't' TO Bool
+	IF Prereqs(1) = "empt"
+		MOVE 't' TO Bool
+	ELSE
+		PERFORM VARYING GroupIdx FROM 1 BY 1 UNTIL GroupIdx > 7
+			IF Prereqs(GroupIdx) NOT = SPACES
+				PERFORM EvaluateGroup
+				IF GroupSatisfied = 'N'
+					MOVE 'f' TO Bool
+				END-IF
+			END-IF
+		END-PERFORM
+	END-IF.
+
+EvaluateGroup.
+	MOVE Prereqs(GroupIdx) TO SlotText
+	MOVE 'N' TO CoreqFlag
+	IF SlotText(1:1) = '@'
+		MOVE 'Y' TO CoreqFlag
+		MOVE SlotText(2:29) TO SlotText
+	END-IF
+	MOVE SPACES TO PrereqPart(1) PrereqPart(2) PrereqPart(3)
+	UNSTRING SlotText DELIMITED BY '+'
+		INTO PrereqPart(1), PrereqPart(2), PrereqPart(3)
+	MOVE 'N' TO GroupSatisfied
+	PERFORM VARYING PartIdx FROM 1 BY 1 UNTIL PartIdx > 3
+		IF PrereqPart(PartIdx) NOT = SPACES
+			PERFORM CheckPrereqPart
+			IF PartFound = 'Y'
+				MOVE 'Y' TO GroupSatisfied
+			END-IF
+		END-IF
+	END-PERFORM.
+
+CheckPrereqPart.
+	MOVE 'N' TO PartFound
+	PERFORM VARYING TCourseIdx FROM 1 BY 1 UNTIL TCourseIdx >= Counter
+		IF TCourse(TCourseIdx) = PrereqPart(PartIdx)
+			IF CoreqFlag = 'Y'
+				MOVE 'Y' TO PartFound
+			ELSE
+				IF TTerm(TCourseIdx) NOT = Term
+					IF TGrade(TCourseIdx) = 'A' OR TGrade(TCourseIdx) = 'B'
+						OR TGrade(TCourseIdx) = 'C' OR TGrade(TCourseIdx) = 'D'
+						MOVE 'Y' TO PartFound
+					END-IF
+				END-IF
+			END-IF
+		END-IF
+	END-PERFORM.
+
+RankOf.
+	EVALUATE RankGrade
+		WHEN 'A' MOVE 4 TO RankResult
+		WHEN 'B' MOVE 3 TO RankResult
+		WHEN 'C' MOVE 2 TO RankResult
+		WHEN 'D' MOVE 1 TO RankResult
+		WHEN OTHER MOVE 0 TO RankResult
+	END-EVALUATE.
+
+ApplyGrade.
+	PERFORM FindCourse
+	IF TFoundIdx = 0
+		COMPUTE GPA = GPA + GradePoints
+		COMPUTE classT = classT + 1
+		COMPUTE CreditT = CreditT + Hour
+		PERFORM AccumulateTerm
+		PERFORM RecordCourse
+		IF Counter > 1
+			MOVE Grade TO TGrade(Counter - 1)
+			MOVE GradePoints TO TPoints(Counter - 1)
+		END-IF
+	ELSE
+		COMPUTE classT = classT + 1
+		MOVE TGrade(TFoundIdx) TO RankGrade
+		PERFORM RankOf
+		MOVE RankResult TO OldRankVal
+		IF OldRankVal = 0
+			*> Course was only recorded W/I (never actually graded) until now -
+			*> this is its first real completion, not a retake, so it still
+			*> owes CreditT and its term-table entry the way a brand-new
+			*> course would; there is no prior term contribution to back out.
+			COMPUTE GPA = GPA + GradePoints
+			COMPUTE CreditT = CreditT + Hour
+			MOVE Grade TO TGrade(TFoundIdx)
+			MOVE GradePoints TO TPoints(TFoundIdx)
+			MOVE Term TO TTerm(TFoundIdx)
+			PERFORM AccumulateTerm
+		ELSE
+			MOVE Grade TO RankGrade
+			PERFORM RankOf
+			MOVE RankResult TO GradeRankVal
+			IF GradeRankVal > OldRankVal
+				COMPUTE GPA = GPA - TPoints(TFoundIdx) + GradePoints
+				PERFORM FindOldTerm
+				IF OldTermIdx NOT = ZERO
+					COMPUTE TERM-PTS(OldTermIdx) = TERM-PTS(OldTermIdx) - TPoints(TFoundIdx)
+					COMPUTE TERM-HRS(OldTermIdx) = TERM-HRS(OldTermIdx) - Hour
+				END-IF
+				MOVE Grade TO TGrade(TFoundIdx)
+				MOVE GradePoints TO TPoints(TFoundIdx)
+				MOVE Term TO TTerm(TFoundIdx)
+				PERFORM AccumulateTerm
+			END-IF
+		END-IF
+	END-IF.
+
+FindOldTerm.
+	MOVE ZERO TO OldTermIdx
+	PERFORM VARYING TermIdx FROM 1 BY 1 UNTIL TermIdx > TermCount
+		IF TERM-NAME(TermIdx) = TTerm(TFoundIdx)
+			MOVE TermIdx TO OldTermIdx
+		END-IF
+	END-PERFORM.
+
+AccumulateTerm.
+	MOVE 'N' TO TermFound
+	MOVE ZERO TO MatchTermIdx
+	PERFORM VARYING TermIdx FROM 1 BY 1 UNTIL TermIdx > TermCount
+		IF TERM-NAME(TermIdx) = Term
+			MOVE 'Y' TO TermFound
+			MOVE TermIdx TO MatchTermIdx
+		END-IF
+	END-PERFORM
+	IF TermFound = 'N' AND TermCount < 20
+		COMPUTE TermCount = TermCount + 1
+		MOVE TermCount TO MatchTermIdx
+		MOVE Term TO TERM-NAME(MatchTermIdx)
+	END-IF
+	IF TermFound = 'Y' OR MatchTermIdx <= 20 AND MatchTermIdx NOT = ZERO
+		COMPUTE TERM-PTS(MatchTermIdx) = TERM-PTS(MatchTermIdx) + GradePoints
+		COMPUTE TERM-HRS(MatchTermIdx) = TERM-HRS(MatchTermIdx) + Hour
+	END-IF.
+
+ResetStudentState.
+	MOVE ZERO TO GPA
+	MOVE ZERO TO CreditR
+	MOVE ZERO TO CreditT
+	MOVE ZERO TO classT
+	MOVE ZERO TO TermCount
+	PERFORM VARYING TermIdx FROM 1 BY 1 UNTIL TermIdx > 20
+		MOVE SPACES TO TERM-NAME(TermIdx)
+		MOVE ZERO TO TERM-PTS(TermIdx)
+		MOVE ZERO TO TERM-HRS(TermIdx)
+	END-PERFORM
+	MOVE ZERO TO ExpectedCreditT
+	MOVE 'N' TO HasTrailer
+	MOVE 1 TO ReqCount
+	MOVE 1 TO StillReqCount
+	MOVE ZERO TO RemainingCredits
+	MOVE ZERO TO RecordCount
+	MOVE ZERO TO ValidRecordCount
+	MOVE ZERO TO ExceptionCount
+	MOVE SPACE TO WSEOF
+	MOVE SPACE TO DegReqEOF
+	MOVE 1 TO CanCount
+	MOVE 1 TO Counter
+	PERFORM VARYING ReqIdx FROM 1 BY 1 UNTIL ReqIdx > 100
+		MOVE SPACES TO RequiredCourse(ReqIdx)
+		MOVE SPACES TO StillRequired(ReqIdx)
+	END-PERFORM
+	PERFORM VARYING TCourseIdx FROM 1 BY 1 UNTIL TCourseIdx > MaxCourses
+		MOVE SPACES TO TGrade(TCourseIdx)
+		MOVE ZERO TO TPoints(TCourseIdx)
+		MOVE SPACES TO TTerm(TCourseIdx)
+	END-PERFORM.
