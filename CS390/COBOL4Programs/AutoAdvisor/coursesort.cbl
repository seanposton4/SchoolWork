@@ -0,0 +1,50 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coursesort IS RECURSIVE.
+Author. Ryan Custard.
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+01 PivotVal    PIC X(30).
+01 TempVal     PIC X(30).
+01 Lo          PIC 999.
+01 Hi          PIC 999.
+01 MidIdx      PIC 999.
+01 NewLow      PIC 999.
+01 NewHigh     PIC 999.
+
+LINKAGE SECTION.
+01 SortListGroup.
+   02 SortList PIC X(30) OCCURS 250 TIMES.
+01 LowBound PIC 999.
+01 HighBound PIC 999.
+
+PROCEDURE DIVISION USING SortListGroup, LowBound, HighBound.
+	IF LowBound < HighBound
+		PERFORM PartitionCourses
+		IF MidIdx > LowBound
+			COMPUTE NewHigh = MidIdx - 1
+			CALL 'coursesort' USING SortListGroup, LowBound, NewHigh
+		END-IF
+		COMPUTE NewLow = MidIdx + 1
+		IF NewLow <= HighBound
+			CALL 'coursesort' USING SortListGroup, NewLow, HighBound
+		END-IF
+	END-IF
+EXIT PROGRAM.
+
+PartitionCourses.
+	MOVE SortList(HighBound) TO PivotVal
+	COMPUTE Lo = LowBound - 1
+	PERFORM VARYING Hi FROM LowBound BY 1 UNTIL Hi >= HighBound
+		IF SortList(Hi) < PivotVal
+			COMPUTE Lo = Lo + 1
+			MOVE SortList(Lo) TO TempVal
+			MOVE SortList(Hi) TO SortList(Lo)
+			MOVE TempVal TO SortList(Hi)
+		END-IF
+	END-PERFORM
+	COMPUTE Lo = Lo + 1
+	MOVE SortList(Lo) TO TempVal
+	MOVE SortList(HighBound) TO SortList(Lo)
+	MOVE TempVal TO SortList(HighBound)
+	MOVE Lo TO MidIdx.
