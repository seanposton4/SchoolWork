@@ -3,14 +3,18 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. partition.
 AUTHOR.     Sean Poston.
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 COMPAREIDX     PIC 9(2).
+       01 COMPARERESULT  PIC X(1).
 LINKAGE SECTION.
        01 LIST.
-           02 ARRAYINDEX PIC 9(3) OCCURS 10 TIMES.
+           02 ARRAYINDEX PIC 9(3) OCCURS 50 TIMES.
        01 SORTVARS.
            02 I            PIC 9(2).
            02 USERINPUT    PIC 9(2).
            02 FIRST1       PIC 9(2).
-           02 LAST1        PIC 9(2). 
+           02 LAST1        PIC 9(2).
+           02 DESCFLAG     PIC X(1).
        01 PARTITIONVARS.
            02 PIVOT        PIC 9(2).
            02 LOW1         PIC 9(2).
@@ -20,39 +24,88 @@ LINKAGE SECTION.
            02 INDEXA       PIC 9(2).
            02 INDEXB       PIC 9(2).
        01 RETURNVARS.
-           02 PIVOTINDEX   PIC 9(2).
+           02 PIVOTINDEX    PIC 9(2).
+           02 COMPARECOUNT  PIC 9(4).
+           02 SWAPCOUNT     PIC 9(4).
 
 PROCEDURE DIVISION USING LIST, SORTVARS, PARTITIONVARS, SWAPVARS, RETURNVARS.
        MOVE ARRAYINDEX(FIRST1) TO PIVOT.
        COMPUTE LOW1 = FIRST1 + 1.
        MOVE LAST1 TO HIGH1.
        PERFORM UNTIL HIGH1 NOT > LOW1
-           PERFORM UNTIL LOW1 > HIGH1 AND ARRAYINDEX(LOW1) > PIVOT
+           MOVE LOW1 TO COMPAREIDX
+           PERFORM GreaterInOrder
+           PERFORM UNTIL LOW1 > HIGH1 OR COMPARERESULT = 'Y'
                ADD 1 TO LOW1
+               MOVE LOW1 TO COMPAREIDX
+               PERFORM GreaterInOrder
            END-PERFORM
 
-           PERFORM UNTIL LOW1 > HIGH1 AND ARRAYINDEX(HIGH1) NOT > PIVOT
+           MOVE HIGH1 TO COMPAREIDX
+           PERFORM GreaterInOrder
+           PERFORM UNTIL LOW1 > HIGH1 OR COMPARERESULT = 'N'
                SUBTRACT 1 FROM HIGH1
+               MOVE HIGH1 TO COMPAREIDX
+               PERFORM GreaterInOrder
            END-PERFORM
 
            IF HIGH1 > LOW1 THEN
                MOVE HIGH1 TO INDEXA
                MOVE LOW1 TO INDEXB
                CALL 'swap' USING LIST, SWAPVARS
+               ADD 1 TO SWAPCOUNT
            END-IF
        END-PERFORM.
 
-       PERFORM UNTIL HIGH1 NOT > FIRST1 AND ARRAYINDEX(HIGH1) < PIVOT
+       MOVE HIGH1 TO COMPAREIDX
+       PERFORM LessInOrder
+       PERFORM UNTIL HIGH1 NOT > FIRST1 OR COMPARERESULT = 'Y'
            SUBTRACT 1 FROM HIGH1
+           MOVE HIGH1 TO COMPAREIDX
+           PERFORM LessInOrder
        END-PERFORM
 
-       IF PIVOT > ARRAYINDEX(HIGH1) THEN
+       MOVE HIGH1 TO COMPAREIDX
+       PERFORM LessInOrder
+       IF COMPARERESULT = 'Y' THEN
            MOVE ARRAYINDEX(HIGH1) TO ARRAYINDEX(FIRST1)
            MOVE PIVOT TO ARRAYINDEX(HIGH1)
            MOVE HIGH1 TO PIVOTINDEX
+           ADD 1 TO SWAPCOUNT
        ELSE
            MOVE FIRST1 TO PIVOTINDEX
        END-IF.
 
+       EXIT PROGRAM.
 
-EXIT PROGRAM.
\ No newline at end of file
+GreaterInOrder.
+       ADD 1 TO COMPARECOUNT
+       IF DESCFLAG = 'D'
+           IF ARRAYINDEX(COMPAREIDX) < PIVOT
+               MOVE 'Y' TO COMPARERESULT
+           ELSE
+               MOVE 'N' TO COMPARERESULT
+           END-IF
+       ELSE
+           IF ARRAYINDEX(COMPAREIDX) > PIVOT
+               MOVE 'Y' TO COMPARERESULT
+           ELSE
+               MOVE 'N' TO COMPARERESULT
+           END-IF
+       END-IF.
+
+LessInOrder.
+       ADD 1 TO COMPARECOUNT
+       IF DESCFLAG = 'D'
+           IF ARRAYINDEX(COMPAREIDX) > PIVOT
+               MOVE 'Y' TO COMPARERESULT
+           ELSE
+               MOVE 'N' TO COMPARERESULT
+           END-IF
+       ELSE
+           IF ARRAYINDEX(COMPAREIDX) < PIVOT
+               MOVE 'Y' TO COMPARERESULT
+           ELSE
+               MOVE 'N' TO COMPARERESULT
+           END-IF
+       END-IF.
\ No newline at end of file
